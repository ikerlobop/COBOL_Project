@@ -1,35 +1,281 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. EJEMPLO2
-       
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-
-       01 NumeroCompacto USAGE COMP-3 PIC 9(9).
-       01 NumeroCompacto2 USAGE COMP-3 PIC 9(9).
-       01 COUNTERS-AND-ACCUMULATORS.
-           05 W-NUM-X        PIC 9(4) VALUE 1234.
-           05 W-NUM-9 REDEFINES W-NUM-X PIC 9(4).
-
-       
-       PROCEDURE DIVISION.
-
-           MOVE 123 TO NumeroCompacto.
-           DISPLAY 'Número Compacto: ' NumeroCompacto.
-           ADD 456 TO NumeroCompacto.
-           MOVE NumeroCompacto to NumeroCompacto2
-           DISPLAY 'Número Compacto después de MOVE: ' ,
-           NumeroCompacto2.
-
-           DISPLAY 'W-NUM-X: ' W-NUM-X
-           DISPLAY 'W-NUM-9: ' W-NUM-9
-           COMPUTE W-NUM-9 = W-NUM-9 + 1
-           DISPLAY 'W-NUM-X: ' W-NUM-X
-           DISPLAY 'W-NUM-9: ' W-NUM-9
-           
-
-
-       
-           STOP RUN.
-         
-      
\ No newline at end of file
+000100*****************************************************************
+000110 IDENTIFICATION DIVISION.
+000120 PROGRAM-ID.     EJEMPLO2.
+000130 AUTHOR.         Iker Lobo Perez.
+000140 INSTALLATION.   NOMINA BATCH.
+000150 DATE-WRITTEN.   2024-01-12.
+000160 DATE-COMPILED.  2026-08-09.
+000170*****************************************************************
+000180* MOD HISTORY
+000190* DATE       INIT  DESCRIPTION
+000200* 2024-01-12 ILP   ORIGINAL - COMP-3 / REDEFINES DEMONSTRATION
+000210* 2026-08-09 ILP   ADDED SIZE ERROR GUARDS ON THE PACKED
+000220*                  ARITHMETIC SO AN OVERFLOW IS REPORTED AND
+000230*                  FLAGGED VIA RETURN-CODE INSTEAD OF SILENTLY
+000240*                  TRUNCATING
+000250* 2026-08-09 ILP   APPENDS A RECORD TO THE SHARED AUDIT LOG
+000260*                  JUST BEFORE TERMINATING
+000270* 2026-08-09 ILP   MOVED COUNTERS-AND-ACCUMULATORS TO SHARED
+000280*                  COPYBOOK COUNTACC SO OTHER PROGRAMS CAN LAY
+000290*                  OUT NUMERIC-EDIT FIELDS THE SAME WAY
+000300* 2026-08-09 ILP   ADDED A RECONCILIATION STEP AGAINST THE
+000310*                  EXTERNAL CONTROL-TOTALS FILE SO A PACKED
+000320*                  TOTAL THAT DRIFTS FROM THE CONTROL FIGURE IS
+000330*                  CAUGHT BEFORE THE RUN IS CALLED CLEAN
+000340* 2026-08-09 ILP   RE-CHECKS W-NUM-9 AGAINST W-NUM-X AFTER THE
+000350*                  COMPUTE AND LOGS A MISMATCH TO AN EXCEPTION
+000360*                  FILE INSTEAD OF LETTING IT PASS UNNOTICED
+000370* 2026-08-09 ILP   RESET WS-RETURN-CODE ON ENTRY SO A REPEAT
+000380*                  CALL IN THE SAME RUN UNIT (EJEMENU) DOES NOT
+000390*                  INHERIT A PRIOR CALL'S FAILURE. RECONCILE-
+000400*                  TOTALS NOW MATCHES THE CONTROL-TOTALS ROW ON
+000410*                  CTL-PROGRAM-ID INSTEAD OF ASSUMING THE FIRST
+000420*                  RECORD IN THE FILE BELONGS TO EJEMPLO2
+000430* 2026-08-09 ILP   THE REDEFINE INTEGRITY CHECK NOW COMPARES
+000440*                  W-NUM-9 AGAINST AN INDEPENDENTLY COMPUTED,
+000450*                  WIDER EXPECTED VALUE SO A COMPUTE OVERFLOW
+000460*                  THAT ON-SIZE-ERROR SUPPRESSES ON W-NUM-9 CAN
+000470*                  ACTUALLY BE DETECTED, INSTEAD OF COMPARING
+000480*                  W-NUM-9 TO ITSELF. THE EXCEPTION WRITER AND
+000490*                  THE OUT-OF-BALANCE CHECK NOW PRESERVE THE
+000500*                  WORST RETURN-CODE SEEN IN THE RUN INSTEAD OF
+000510*                  OVERWRITING IT WITH WHICHEVER CHECK RAN LAST
+000520*****************************************************************
+000530 ENVIRONMENT DIVISION.
+000540 INPUT-OUTPUT SECTION.
+000550 FILE-CONTROL.
+000560     SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+000570         ORGANIZATION IS LINE SEQUENTIAL
+000580         FILE STATUS IS FS-AUDIT-LOG-FILE.
+000590 
+000600     SELECT CONTROL-TOTALS-FILE ASSIGN TO "CTLTOTAL"
+000610         ORGANIZATION IS LINE SEQUENTIAL
+000620         FILE STATUS IS FS-CONTROL-TOTALS-FILE.
+000630 
+000640     SELECT EXCEPTION-FILE  ASSIGN TO "EXCPFILE"
+000650         ORGANIZATION IS LINE SEQUENTIAL
+000660         FILE STATUS IS FS-EXCEPTION-FILE.
+000670 
+000680 DATA DIVISION.
+000690 FILE SECTION.
+000700 FD  AUDIT-LOG-FILE.
+000710     COPY AUDITLOG.
+000720 
+000730 FD  EXCEPTION-FILE.
+000740     COPY EXCPREC.
+000750 
+000760 FD  CONTROL-TOTALS-FILE.
+000770 01  CONTROL-TOTAL-RECORD.
+000780     05  CTL-PROGRAM-ID              PIC X(08).
+000790     05  CTL-EXPECTED-TOTAL          PIC 9(09).
+000800 
+000810 WORKING-STORAGE SECTION.
+000820 
+000830 01  WS-PROGRAM-ID                  PIC X(08) VALUE 'EJEMPLO2'.
+000840 
+000850 01  FS-AUDIT-LOG-FILE              PIC XX.
+000860     88  FS-AUDIT-OK                VALUE '00'.
+000870 
+000880 01  WS-RUN-DATE-NUM                PIC 9(08).
+000890 01  WS-RUN-TIME                    PIC 9(08).
+000900 
+000910 01  NumeroCompacto USAGE COMP-3 PIC 9(9).
+000920 01  NumeroCompacto2 USAGE COMP-3 PIC 9(9).
+000930 COPY COUNTACC.
+000940 
+000950 01  WS-NUM-X-BEFORE                PIC 9(04).
+000960 01  WS-NUM-EXPECTED                PIC 9(05) COMP.
+000970 
+000980 01  WS-RETURN-CODE                 PIC 9(04) COMP VALUE 0.
+000990 
+001000 01  FS-CONTROL-TOTALS-FILE         PIC XX.
+001010     88  FS-CTL-OK                  VALUE '00'.
+001020     88  FS-CTL-EOF                 VALUE '10'.
+001030 
+001040 01  FS-EXCEPTION-FILE              PIC XX.
+001050     88  FS-EXC-OK                  VALUE '00'.
+001060 
+001070 01  WS-CTL-FOUND-SW                PIC X(01).
+001080     88  WS-CTL-FOUND               VALUE 'Y'.
+001090     88  WS-CTL-NOT-FOUND           VALUE 'N'.
+001100 
+001110 PROCEDURE DIVISION.
+001120 
+001130 0000-MAINLINE.
+001140     PERFORM 1000-INITIALIZE        THRU 1000-EXIT.
+001150     PERFORM 2000-PACKED-ARITHMETIC THRU 2000-EXIT.
+001160     PERFORM 3000-REDEFINES-DEMO    THRU 3000-EXIT.
+001170     PERFORM 4000-RECONCILE-TOTALS  THRU 4000-EXIT.
+001180     PERFORM 9000-TERMINATE         THRU 9000-EXIT.
+001190     MOVE WS-RETURN-CODE TO RETURN-CODE.
+001200     GOBACK.
+001210 0000-EXIT.
+001220     EXIT.
+001230 
+001240*-----------------------------------------------------------*
+001250* 1000-INITIALIZE - STAMP RUN DATE/TIME, OPEN AUDIT LOG      *
+001260*-----------------------------------------------------------*
+001270 1000-INITIALIZE.
+001280     ACCEPT WS-RUN-DATE-NUM FROM DATE YYYYMMDD.
+001290     ACCEPT WS-RUN-TIME     FROM TIME.
+001300     MOVE 0 TO WS-RETURN-CODE.
+001310 
+001320     OPEN EXTEND AUDIT-LOG-FILE.
+001330     IF NOT FS-AUDIT-OK
+001340         CLOSE AUDIT-LOG-FILE
+001350         OPEN OUTPUT AUDIT-LOG-FILE
+001360     END-IF.
+001370 
+001380     OPEN EXTEND EXCEPTION-FILE.
+001390     IF NOT FS-EXC-OK
+001400         CLOSE EXCEPTION-FILE
+001410         OPEN OUTPUT EXCEPTION-FILE
+001420     END-IF.
+001430 1000-EXIT.
+001440     EXIT.
+001450 
+001460*-----------------------------------------------------------*
+001470* 2000-PACKED-ARITHMETIC - COMP-3 ADD/MOVE, GUARDED FOR      *
+001480* OVERFLOW SO A TRUNCATION CANNOT SLIP BY UNNOTICED          *
+001490*-----------------------------------------------------------*
+001500 2000-PACKED-ARITHMETIC.
+001510     MOVE 123 TO NumeroCompacto.
+001520     DISPLAY 'Número Compacto: ' NumeroCompacto.
+001530 
+001540     ADD 456 TO NumeroCompacto
+001550         ON SIZE ERROR
+001560             PERFORM 2900-COMP-3-OVERFLOW THRU 2900-EXIT
+001570     END-ADD.
+001580 
+001590     MOVE NumeroCompacto TO NumeroCompacto2.
+001600     DISPLAY 'Número Compacto después de MOVE: '
+001610         NumeroCompacto2.
+001620 2000-EXIT.
+001630     EXIT.
+001640 
+001650 2900-COMP-3-OVERFLOW.
+001660     DISPLAY 'EJEMPLO2 - *** SIZE ERROR *** ADD TO '
+001670         'NumeroCompacto OVERFLOWED PIC 9(9)'.
+001680     MOVE 12 TO WS-RETURN-CODE.
+001690 2900-EXIT.
+001700     EXIT.
+001710 
+001720*-----------------------------------------------------------*
+001730* 3000-REDEFINES-DEMO - W-NUM-9 REDEFINES W-NUM-X, GUARDED   *
+001740* FOR OVERFLOW                                               *
+001750*-----------------------------------------------------------*
+001760 3000-REDEFINES-DEMO.
+001770     DISPLAY 'W-NUM-X: ' W-NUM-X.
+001780     DISPLAY 'W-NUM-9: ' W-NUM-9.
+001790 
+001800     MOVE W-NUM-X TO WS-NUM-X-BEFORE.
+001810     COMPUTE W-NUM-9 = W-NUM-9 + 1
+001820         ON SIZE ERROR
+001830             PERFORM 3900-W-NUM-OVERFLOW THRU 3900-EXIT
+001840     END-COMPUTE.
+001850     PERFORM 3950-CHECK-REDEFINE-INTEGRITY THRU 3950-EXIT.
+001860 
+001870     DISPLAY 'W-NUM-X: ' W-NUM-X.
+001880     DISPLAY 'W-NUM-9: ' W-NUM-9.
+001890 3000-EXIT.
+001900     EXIT.
+001910 
+001920 3900-W-NUM-OVERFLOW.
+001930     DISPLAY 'EJEMPLO2 - *** SIZE ERROR *** COMPUTE ON '
+001940         'W-NUM-9 OVERFLOWED PIC 9(4)'.
+001950     MOVE 12 TO WS-RETURN-CODE.
+001960 3900-EXIT.
+001970     EXIT.
+001980 
+001990*-----------------------------------------------------------*
+002000* 3950-CHECK-REDEFINE-INTEGRITY - W-NUM-9 IS THE POST-COMPUTE *
+002010* VALUE; WS-NUM-EXPECTED IS WS-NUM-X-BEFORE + 1 CARRIED IN A  *
+002020* WIDER FIELD THAT CANNOT OVERFLOW. WHEN THE GUARDED COMPUTE  *
+002030* ON W-NUM-9 HITS SIZE ERROR IT LEAVES W-NUM-9 UNCHANGED, SO  *
+002040* THE TWO VALUES DIVERGE AND THE MISMATCH IS DETECTABLE       *
+002050*-----------------------------------------------------------*
+002060 3950-CHECK-REDEFINE-INTEGRITY.
+002070     COMPUTE WS-NUM-EXPECTED = WS-NUM-X-BEFORE + 1.
+002080     IF W-NUM-9 NOT = WS-NUM-EXPECTED
+002090         PERFORM 3960-WRITE-REDEFINE-EXCEPTION THRU 3960-EXIT
+002100     END-IF.
+002110 3950-EXIT.
+002120     EXIT.
+002130 
+002140 3960-WRITE-REDEFINE-EXCEPTION.
+002150     MOVE WS-PROGRAM-ID   TO EXC-PROGRAM-ID.
+002160     MOVE WS-RUN-DATE-NUM TO EXC-RUN-DATE.
+002170     MOVE 'W-NUM-9'       TO EXC-FIELD-NAME.
+002180     MOVE W-NUM-9         TO EXC-FIELD-VALUE.
+002190     MOVE 'W-NUM-9/W-NUM-X REDEFINE MISMATCH' TO EXC-REASON.
+002200     WRITE EXCEPTION-RECORD.
+002210     DISPLAY 'EJEMPLO2 - *** REDEFINE MISMATCH *** W-NUM-9: '
+002220         W-NUM-9 ' ESPERADO: ' WS-NUM-EXPECTED.
+002230     IF WS-RETURN-CODE < 4
+002240         MOVE 4 TO WS-RETURN-CODE
+002250     END-IF.
+002260 3960-EXIT.
+002270     EXIT.
+002280 
+002290*-----------------------------------------------------------*
+002300* 4000-RECONCILE-TOTALS - COMPARE NumeroCompacto2 AGAINST THE *
+002310* CONTROL-TOTALS FILE ROW KEYED BY WS-PROGRAM-ID, FLAGGING AN *
+002320* OUT-OF-BALANCE CONDITION VIA DISPLAY AND RETURN-CODE        *
+002330*-----------------------------------------------------------*
+002340 4000-RECONCILE-TOTALS.
+002350     OPEN INPUT CONTROL-TOTALS-FILE.
+002360     IF NOT FS-CTL-OK
+002370         DISPLAY 'EJEMPLO2 - CONTROL TOTALS FILE NOT FOUND, '
+002380             'RECONCILIATION SKIPPED'
+002390     ELSE
+002400         SET WS-CTL-NOT-FOUND TO TRUE
+002410         PERFORM 4050-FIND-CONTROL-TOTAL THRU 4050-EXIT
+002420             UNTIL FS-CTL-EOF OR WS-CTL-FOUND
+002430         IF WS-CTL-FOUND
+002440             PERFORM 4100-COMPARE-TOTAL THRU 4100-EXIT
+002450         ELSE
+002460             DISPLAY 'EJEMPLO2 - NO CONTROL TOTAL ROW FOR '
+002470                 WS-PROGRAM-ID ', RECONCILIATION SKIPPED'
+002480         END-IF
+002490         CLOSE CONTROL-TOTALS-FILE
+002500     END-IF.
+002510 4000-EXIT.
+002520     EXIT.
+002530 
+002540 4050-FIND-CONTROL-TOTAL.
+002550     READ CONTROL-TOTALS-FILE
+002560         AT END
+002570             CONTINUE
+002580         NOT AT END
+002590             IF CTL-PROGRAM-ID = WS-PROGRAM-ID
+002600                 SET WS-CTL-FOUND TO TRUE
+002610             END-IF
+002620     END-READ.
+002630 4050-EXIT.
+002640     EXIT.
+002650 
+002660 4100-COMPARE-TOTAL.
+002670     IF CTL-EXPECTED-TOTAL NOT = NumeroCompacto2
+002680         DISPLAY 'EJEMPLO2 - *** OUT-OF-BALANCE *** ESPERADO: '
+002690             CTL-EXPECTED-TOTAL ' OBTENIDO: ' NumeroCompacto2
+002700         IF WS-RETURN-CODE < 16
+002710             MOVE 16 TO WS-RETURN-CODE
+002720         END-IF
+002730     END-IF.
+002740 4100-EXIT.
+002750     EXIT.
+002760 
+002770*-----------------------------------------------------------*
+002780* 9000-TERMINATE - APPEND AUDIT RECORD AND CLOSE FILES       *
+002790*-----------------------------------------------------------*
+002800 9000-TERMINATE.
+002810     MOVE WS-PROGRAM-ID    TO AUD-PROGRAM-ID.
+002820     MOVE WS-RUN-DATE-NUM  TO AUD-RUN-DATE.
+002830     MOVE WS-RUN-TIME      TO AUD-RUN-TIME.
+002840     MOVE NumeroCompacto2  TO AUD-KEY-VALUE.
+002850     WRITE AUDIT-LOG-RECORD.
+002860 
+002870     CLOSE AUDIT-LOG-FILE.
+002880     CLOSE EXCEPTION-FILE.
+002890 9000-EXIT.
+002900     EXIT.
