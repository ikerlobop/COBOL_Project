@@ -0,0 +1,108 @@
+000100*****************************************************************
+000110 IDENTIFICATION DIVISION.
+000120 PROGRAM-ID.     EJECTL.
+000130 AUTHOR.         Iker Lobo Perez.
+000140 INSTALLATION.   NOMINA BATCH.
+000150 DATE-WRITTEN.   2026-08-09.
+000160 DATE-COMPILED.  2026-08-09.
+000170*****************************************************************
+000180* MOD HISTORY
+000190* DATE       INIT  DESCRIPTION
+000200* 2026-08-09 ILP   ORIGINAL - DRIVES EJEMPLO1, EJEMPLO2 AND
+000210*                  PERFORM-SIMPLE IN SEQUENCE, CHECKING THE
+000220*                  RETURN-CODE OF EACH STEP BEFORE THE NEXT
+000230*                  STEP IS ALLOWED TO RUN
+000240* 2026-08-09 ILP   NOTED THE CONSOLE INPUT NEEDED BY STEPS 1 AND
+000250*                  3 FOR AN UNATTENDED RUN (SEE PASO 1 AND PASO 3
+000260*                  BELOW)
+000270*****************************************************************
+000280 ENVIRONMENT DIVISION.
+000290 DATA DIVISION.
+000300 WORKING-STORAGE SECTION.
+000310 01  WS-STEP-RC                     PIC 9(04).
+000320 
+000330 01  WS-CHAIN-SW                    PIC X(01) VALUE 'Y'.
+000340     88  WS-CHAIN-OK                VALUE 'Y'.
+000350     88  WS-CHAIN-FAILED            VALUE 'N'.
+000360 
+000370 01  WS-FAILED-STEP                 PIC X(20) VALUE SPACES.
+000380 
+000390 PROCEDURE DIVISION.
+000400 
+000410 0000-MAINLINE.
+000420     PERFORM 1000-RUN-EJEMPLO1 THRU 1000-EXIT.
+000430     IF WS-CHAIN-OK
+000440         PERFORM 2000-RUN-EJEMPLO2 THRU 2000-EXIT
+000450     END-IF.
+000460     IF WS-CHAIN-OK
+000470         PERFORM 3000-RUN-PERFORM-SIMPLE THRU 3000-EXIT
+000480     END-IF.
+000490     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000500     GOBACK.
+000510 0000-EXIT.
+000520     EXIT.
+000530 
+000540*-----------------------------------------------------------*
+000550* 1000-RUN-EJEMPLO1 - STEP 1 OF THE CHAIN                    *
+000560*-----------------------------------------------------------*
+000570 1000-RUN-EJEMPLO1.
+000580*    EJEMPLO1 PROMPTS FOR AN EMPLOYEE ID ON THE CONSOLE. FOR AN
+000590*    UNATTENDED RUN OF THIS CHAIN, REDIRECT STDIN ON THE EJECTL
+000600*    JOB STEP SO THE ID IS SUPPLIED FROM A SYSIN-STYLE INPUT
+000610*    CARD INSTEAD OF AN OPERATOR TYPING AT A TERMINAL.
+000620     DISPLAY 'EJECTL - PASO 1: EJEMPLO1'.
+000630     CALL 'EJEMPLO1'.
+000640     MOVE RETURN-CODE TO WS-STEP-RC.
+000650     IF WS-STEP-RC > 0
+000660         MOVE 'EJEMPLO1' TO WS-FAILED-STEP
+000670         SET WS-CHAIN-FAILED TO TRUE
+000680     END-IF.
+000690 1000-EXIT.
+000700     EXIT.
+000710 
+000720*-----------------------------------------------------------*
+000730* 2000-RUN-EJEMPLO2 - STEP 2 OF THE CHAIN, ONLY IF STEP 1 OK *
+000740*-----------------------------------------------------------*
+000750 2000-RUN-EJEMPLO2.
+000760     DISPLAY 'EJECTL - PASO 2: EJEMPLO2'.
+000770     CALL 'EJEMPLO2'.
+000780     MOVE RETURN-CODE TO WS-STEP-RC.
+000790     IF WS-STEP-RC > 0
+000800         MOVE 'EJEMPLO2' TO WS-FAILED-STEP
+000810         SET WS-CHAIN-FAILED TO TRUE
+000820     END-IF.
+000830 2000-EXIT.
+000840     EXIT.
+000850 
+000860*-----------------------------------------------------------*
+000870* 3000-RUN-PERFORM-SIMPLE - STEP 3, ONLY IF STEPS 1-2 OK     *
+000880*-----------------------------------------------------------*
+000890 3000-RUN-PERFORM-SIMPLE.
+000900*    PERFORM-SIMPLE PROMPTS FOR A BATCH SIZE ON THE CONSOLE. AS
+000910*    WITH PASO 1, AN UNATTENDED RUN MUST REDIRECT STDIN TO
+000920*    SUPPLY THE BATCH SIZE - THERE IS NO OTHER WAY TO REACH
+000930*    THIS STEP WITHOUT OPERATOR INPUT.
+000940     DISPLAY 'EJECTL - PASO 3: PERFORM-SIMPLE'.
+000950     CALL 'PERFORM-SIMPLE'.
+000960     MOVE RETURN-CODE TO WS-STEP-RC.
+000970     IF WS-STEP-RC > 0
+000980         MOVE 'PERFORM-SIMPLE' TO WS-FAILED-STEP
+000990         SET WS-CHAIN-FAILED TO TRUE
+001000     END-IF.
+001010 3000-EXIT.
+001020     EXIT.
+001030 
+001040*-----------------------------------------------------------*
+001050* 9000-TERMINATE - REPORT OVERALL CHAIN STATUS               *
+001060*-----------------------------------------------------------*
+001070 9000-TERMINATE.
+001080     IF WS-CHAIN-FAILED
+001090         DISPLAY 'EJECTL - *** CADENA ABORTADA *** FALLO EN '
+001100             WS-FAILED-STEP ' RC=' WS-STEP-RC
+001110         MOVE WS-STEP-RC TO RETURN-CODE
+001120     ELSE
+001130         DISPLAY 'EJECTL - CADENA COMPLETADA SIN ERRORES'
+001140         MOVE 0 TO RETURN-CODE
+001150     END-IF.
+001160 9000-EXIT.
+001170     EXIT.
