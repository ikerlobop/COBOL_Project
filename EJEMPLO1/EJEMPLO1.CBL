@@ -1,15 +1,253 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.  EJEMPLO1.
-       AUTHOR. Iker Lobo Perez.
-       
-       DATA DIVISION.
-       
-       WORKING-STORAGE SECTION.
-
-         01 Nombre PIC X(30) VALUE 'Iker'.
-            
-       PROCEDURE DIVISION.
-        
-           DISPLAY 'Nombre: ', Nombre.
-
-           STOP RUN.
\ No newline at end of file
+000100*****************************************************************
+000110 IDENTIFICATION DIVISION.
+000120 PROGRAM-ID.     EJEMPLO1.
+000130 AUTHOR.         Iker Lobo Perez.
+000140 INSTALLATION.   NOMINA BATCH.
+000150 DATE-WRITTEN.   2024-01-10.
+000160 DATE-COMPILED.  2026-08-09.
+000170*****************************************************************
+000180* MOD HISTORY
+000190* DATE       INIT  DESCRIPTION
+000200* 2024-01-10 ILP   ORIGINAL - DISPLAYS LITERAL Nombre
+000210* 2026-08-09 ILP   READS EMP-NOMBRE FROM EMPLOYEE-MASTER INSTEAD
+000220*                  OF THE HARDCODED LITERAL SO THE PROGRAM CAN
+000230*                  RUN AGAINST A REAL ROSTER
+000240* 2026-08-09 ILP   APPENDS A RECORD TO THE SHARED AUDIT LOG
+000250*                  JUST BEFORE TERMINATING
+000260* 2026-08-09 ILP   ADDED NOMBRE VALIDATION - BLANK, LOW-VALUES
+000270*                  OR NON-PRINTABLE NAMES ARE LOGGED TO AN
+000280*                  EXCEPTION FILE INSTEAD OF ABENDING THE RUN
+000290* 2026-08-09 ILP   REPLACED THE SEQUENTIAL SCAN OF THE MASTER
+000300*                  WITH A SINGLE KEYED READ ON AN OPERATOR-
+000310*                  ENTERED EMPLOYEE ID, NOW THAT LOOKUPS ARE
+000320*                  ONE EMPLOYEE AT A TIME INSTEAD OF THE WHOLE
+000330*                  ROSTER
+000340* 2026-08-09 ILP   ADDED THE RUN DATE, FORMATTED MM/DD/YYYY, TO
+000350*                  THE Nombre DISPLAY LINE
+000360* 2026-08-09 ILP   RESET WS-RETURN-CODE AND WS-LAST-NOMBRE ON
+000370*                  ENTRY SO A REPEAT CALL IN THE SAME RUN UNIT
+000380*                  (EJEMENU) CANNOT CARRY A PRIOR CALL'S RESULT
+000390*                  INTO A NEW LOOKUP
+000400* 2026-08-09 ILP   A REJECTED NOMBRE NOW SETS WS-RETURN-CODE AND
+000410*                  DISPLAYS TO THE CONSOLE INSTEAD OF LEAVING
+000420*                  THE RUN LOOKING LIKE A CLEAN, ZERO-RC SUCCESS
+000430* 2026-08-09 ILP   CHECK THE STATUS OF THE EMPLOYEE MASTER OPEN
+000440*                  SO A MISSING/UNAVAILABLE MASTER FILE IS
+000450*                  REPORTED ACCURATELY INSTEAD OF LOOKING LIKE
+000460*                  AN UNKNOWN EMPLOYEE ID
+000470*****************************************************************
+000480 ENVIRONMENT DIVISION.
+000490 INPUT-OUTPUT SECTION.
+000500 FILE-CONTROL.
+000510     SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMAST"
+000520         ORGANIZATION IS INDEXED
+000530         ACCESS MODE IS RANDOM
+000540         RECORD KEY IS EMP-ID
+000550         FILE STATUS IS FS-EMPLOYEE-MASTER.
+000560 
+000570     SELECT AUDIT-LOG-FILE  ASSIGN TO "AUDITLOG"
+000580         ORGANIZATION IS LINE SEQUENTIAL
+000590         FILE STATUS IS FS-AUDIT-LOG-FILE.
+000600 
+000610     SELECT EXCEPTION-FILE  ASSIGN TO "EXCPFILE"
+000620         ORGANIZATION IS LINE SEQUENTIAL
+000630         FILE STATUS IS FS-EXCEPTION-FILE.
+000640 
+000650 DATA DIVISION.
+000660 FILE SECTION.
+000670 FD  EMPLOYEE-MASTER.
+000680     COPY EMPMAST.
+000690 
+000700 FD  AUDIT-LOG-FILE.
+000710     COPY AUDITLOG.
+000720 
+000730 FD  EXCEPTION-FILE.
+000740     COPY EXCPREC.
+000750 
+000760 WORKING-STORAGE SECTION.
+000770 01  WS-PROGRAM-ID               PIC X(08) VALUE 'EJEMPLO1'.
+000780 
+000790 01  WS-FILE-STATUSES.
+000800     05  FS-EMPLOYEE-MASTER      PIC XX.
+000810         88  FS-EMP-OK           VALUE '00'.
+000820         88  FS-EMP-NOTFND       VALUE '23'.
+000830     05  FS-AUDIT-LOG-FILE       PIC XX.
+000840         88  FS-AUDIT-OK         VALUE '00'.
+000850     05  FS-EXCEPTION-FILE       PIC XX.
+000860         88  FS-EXC-OK           VALUE '00'.
+000870 
+000880 01  WS-RUN-DATE-NUM             PIC 9(08).
+000890 01  WS-RUN-DATE-X REDEFINES WS-RUN-DATE-NUM.
+000900     05  WS-RUN-DATE-YYYY        PIC 9(04).
+000910     05  WS-RUN-DATE-MM          PIC 9(02).
+000920     05  WS-RUN-DATE-DD          PIC 9(02).
+000930 01  WS-RUN-DATE-DISPLAY.
+000940     05  WD-MM                   PIC 9(02).
+000950     05  FILLER                  PIC X(01) VALUE '/'.
+000960     05  WD-DD                   PIC 9(02).
+000970     05  FILLER                  PIC X(01) VALUE '/'.
+000980     05  WD-YYYY                 PIC 9(04).
+000990 01  WS-RUN-TIME                 PIC 9(08).
+001000 01  WS-LAST-NOMBRE              PIC X(30) VALUE SPACES.
+001010 
+001020 01  WS-NOMBRE-SW                PIC X(01).
+001030     88  NOMBRE-IS-VALID         VALUE 'Y'.
+001040     88  NOMBRE-IS-INVALID       VALUE 'N'.
+001050 01  WS-REJECT-REASON            PIC X(40).
+001060 
+001070 01  WS-NOMBRE-CHECK              PIC X(30).
+001080 01  WS-NOMBRE-TABLE REDEFINES WS-NOMBRE-CHECK.
+001090     05  WS-NOMBRE-CHAR          PIC X(01) OCCURS 30 TIMES.
+001100 01  WS-CHAR-INDEX                PIC 9(02) COMP.
+001110 
+001120 01  WS-EMP-ID-INPUT              PIC X(06).
+001130 01  WS-RETURN-CODE               PIC 9(04) COMP VALUE 0.
+001140 
+001150 PROCEDURE DIVISION.
+001160 
+001170 0000-MAINLINE.
+001180     PERFORM 1000-INITIALIZE       THRU 1000-EXIT.
+001190     IF FS-EMP-OK
+001200         PERFORM 2000-DISPLAY-EMPLOYEE THRU 2000-EXIT
+001210     ELSE
+001220         DISPLAY 'EJEMPLO1 - EMPLOYEE ID NOT ON FILE: '
+001230             WS-EMP-ID-INPUT
+001240         MOVE 8 TO WS-RETURN-CODE
+001250     END-IF.
+001260     PERFORM 9000-TERMINATE        THRU 9000-EXIT.
+001270     MOVE WS-RETURN-CODE TO RETURN-CODE.
+001280     GOBACK.
+001290 0000-EXIT.
+001300     EXIT.
+001310 
+001320*-----------------------------------------------------------*
+001330* 1000-INITIALIZE - GET THE EMPLOYEE ID AND LOOK IT UP        *
+001340*-----------------------------------------------------------*
+001350 1000-INITIALIZE.
+001360     ACCEPT WS-RUN-DATE-NUM FROM DATE YYYYMMDD.
+001370     ACCEPT WS-RUN-TIME     FROM TIME.
+001380     PERFORM 1050-FORMAT-RUN-DATE THRU 1050-EXIT.
+001390 
+001400     MOVE 0      TO WS-RETURN-CODE.
+001410     MOVE SPACES TO WS-LAST-NOMBRE.
+001420 
+001430     DISPLAY 'EJEMPLO1 - EMPLOYEE ID: ' WITH NO ADVANCING.
+001440     ACCEPT WS-EMP-ID-INPUT FROM CONSOLE.
+001450 
+001460     OPEN INPUT EMPLOYEE-MASTER.
+001470     IF FS-EMP-OK
+001480         PERFORM 1100-READ-EMPLOYEE-BY-KEY THRU 1100-EXIT
+001490     ELSE
+001500         DISPLAY 'EJEMPLO1 - *** EMPLOYEE MASTER FILE NOT '
+001510             'AVAILABLE, STATUS: ' FS-EMPLOYEE-MASTER
+001520         SET FS-EMP-NOTFND TO TRUE
+001530     END-IF.
+001540 
+001550     OPEN EXTEND AUDIT-LOG-FILE.
+001560     IF NOT FS-AUDIT-OK
+001570         CLOSE AUDIT-LOG-FILE
+001580         OPEN OUTPUT AUDIT-LOG-FILE
+001590     END-IF.
+001600 
+001610     OPEN EXTEND EXCEPTION-FILE.
+001620     IF NOT FS-EXC-OK
+001630         CLOSE EXCEPTION-FILE
+001640         OPEN OUTPUT EXCEPTION-FILE
+001650     END-IF.
+001660 1000-EXIT.
+001670     EXIT.
+001680 
+001690 1050-FORMAT-RUN-DATE.
+001700     MOVE WS-RUN-DATE-MM   TO WD-MM.
+001710     MOVE WS-RUN-DATE-DD   TO WD-DD.
+001720     MOVE WS-RUN-DATE-YYYY TO WD-YYYY.
+001730 1050-EXIT.
+001740     EXIT.
+001750 
+001760 1100-READ-EMPLOYEE-BY-KEY.
+001770     MOVE WS-EMP-ID-INPUT TO EMP-ID.
+001780     READ EMPLOYEE-MASTER
+001790         INVALID KEY
+001800             SET FS-EMP-NOTFND TO TRUE
+001810     END-READ.
+001820 1100-EXIT.
+001830     EXIT.
+001840 
+001850*-----------------------------------------------------------*
+001860* 2000-DISPLAY-EMPLOYEE - VALIDATE THE NOMBRE, THEN SHOW IT  *
+001870* IF IT PASSES                                                *
+001880*-----------------------------------------------------------*
+001890 2000-DISPLAY-EMPLOYEE.
+001900     PERFORM 2100-VALIDATE-NOMBRE THRU 2100-EXIT.
+001910     IF NOMBRE-IS-VALID
+001920         DISPLAY 'Nombre: ' EMP-NOMBRE
+001930             '  Fecha: ' WS-RUN-DATE-DISPLAY
+001940         MOVE EMP-NOMBRE TO WS-LAST-NOMBRE
+001950     END-IF.
+001960 2000-EXIT.
+001970     EXIT.
+001980 
+001990*-----------------------------------------------------------*
+002000* 2100-VALIDATE-NOMBRE - REJECT BLANK, LOW-VALUES OR NON-     *
+002010* PRINTABLE NAMES INSTEAD OF LETTING THEM THROUGH             *
+002020*-----------------------------------------------------------*
+002030 2100-VALIDATE-NOMBRE.
+002040     SET NOMBRE-IS-VALID TO TRUE.
+002050     MOVE SPACES TO WS-REJECT-REASON.
+002060 
+002070     IF EMP-NOMBRE = SPACES OR EMP-NOMBRE = LOW-VALUES
+002080         SET NOMBRE-IS-INVALID TO TRUE
+002090         MOVE 'NOMBRE EN BLANCO O SIN VALOR' TO WS-REJECT-REASON
+002100     ELSE
+002110         MOVE EMP-NOMBRE TO WS-NOMBRE-CHECK
+002120         PERFORM 2110-CHECK-ONE-CHARACTER THRU 2110-EXIT
+002130             VARYING WS-CHAR-INDEX FROM 1 BY 1
+002140             UNTIL WS-CHAR-INDEX > 30 OR NOMBRE-IS-INVALID
+002150     END-IF.
+002160 
+002170     IF NOMBRE-IS-INVALID
+002180         PERFORM 2900-WRITE-EXCEPTION THRU 2900-EXIT
+002190     END-IF.
+002200 2100-EXIT.
+002210     EXIT.
+002220 
+002230 2110-CHECK-ONE-CHARACTER.
+002240     IF WS-NOMBRE-CHAR (WS-CHAR-INDEX) < ' '
+002250             OR WS-NOMBRE-CHAR (WS-CHAR-INDEX) > '~'
+002260         SET NOMBRE-IS-INVALID TO TRUE
+002270         MOVE 'CARACTER NO IMPRIMIBLE' TO WS-REJECT-REASON
+002280     END-IF.
+002290 2110-EXIT.
+002300     EXIT.
+002310 
+002320*-----------------------------------------------------------*
+002330* 2900-WRITE-EXCEPTION - LOG A REJECTED NOMBRE                *
+002340*-----------------------------------------------------------*
+002350 2900-WRITE-EXCEPTION.
+002360     MOVE WS-PROGRAM-ID   TO EXC-PROGRAM-ID.
+002370     MOVE WS-RUN-DATE-NUM TO EXC-RUN-DATE.
+002380     MOVE 'EMP-NOMBRE'    TO EXC-FIELD-NAME.
+002390     MOVE EMP-NOMBRE      TO EXC-FIELD-VALUE.
+002400     MOVE WS-REJECT-REASON TO EXC-REASON.
+002410     WRITE EXCEPTION-RECORD.
+002420     DISPLAY 'EJEMPLO1 - *** NOMBRE RECHAZADO *** '
+002430         WS-REJECT-REASON.
+002440     MOVE 4 TO WS-RETURN-CODE.
+002450 2900-EXIT.
+002460     EXIT.
+002470 
+002480*-----------------------------------------------------------*
+002490* 9000-TERMINATE - APPEND AUDIT RECORD, CLOSE THE MASTER     *
+002500*-----------------------------------------------------------*
+002510 9000-TERMINATE.
+002520     MOVE WS-PROGRAM-ID   TO AUD-PROGRAM-ID.
+002530     MOVE WS-RUN-DATE-NUM TO AUD-RUN-DATE.
+002540     MOVE WS-RUN-TIME     TO AUD-RUN-TIME.
+002550     MOVE WS-LAST-NOMBRE  TO AUD-KEY-VALUE.
+002560     WRITE AUDIT-LOG-RECORD.
+002570 
+002580     CLOSE EMPLOYEE-MASTER.
+002590     CLOSE AUDIT-LOG-FILE.
+002600     CLOSE EXCEPTION-FILE.
+002610 9000-EXIT.
+002620     EXIT.
