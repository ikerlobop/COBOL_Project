@@ -0,0 +1,79 @@
+000100*****************************************************************
+000110 IDENTIFICATION DIVISION.
+000120 PROGRAM-ID.     EJEMENU.
+000130 AUTHOR.         Iker Lobo Perez.
+000140 INSTALLATION.   NOMINA BATCH.
+000150 DATE-WRITTEN.   2026-08-09.
+000160 DATE-COMPILED.  2026-08-09.
+000170*****************************************************************
+000180* MOD HISTORY
+000190* DATE       INIT  DESCRIPTION
+000200* 2026-08-09 ILP   ORIGINAL - OPERATOR MENU FRONT END FOR
+000210*                  EJEMPLO1, EJEMPLO2 AND PERFORM-SIMPLE SO
+000220*                  OPERATORS DO NOT NEED TO KNOW PROGRAM-IDS
+000230*****************************************************************
+000240 ENVIRONMENT DIVISION.
+000250 DATA DIVISION.
+000260 WORKING-STORAGE SECTION.
+000270 01  WS-MENU-CHOICE                 PIC 9(01) VALUE 0.
+000280     88  WS-CHOICE-EJEMPLO1         VALUE 1.
+000290     88  WS-CHOICE-EJEMPLO2         VALUE 2.
+000300     88  WS-CHOICE-PERFORM-SIMPLE   VALUE 3.
+000310     88  WS-CHOICE-SALIR            VALUE 9.
+000320     88  WS-CHOICE-VALID            VALUE 1 2 3 9.
+000330 
+000340 01  WS-QUIT-SW                     PIC X(01) VALUE 'N'.
+000350     88  WS-QUIT                    VALUE 'Y'.
+000360 
+000370 PROCEDURE DIVISION.
+000380 
+000390 0000-MAINLINE.
+000400     PERFORM 1000-MENU-CYCLE THRU 1000-EXIT
+000410         UNTIL WS-QUIT.
+000420     GOBACK.
+000430 0000-EXIT.
+000440     EXIT.
+000450 
+000460*-----------------------------------------------------------*
+000470* 1000-MENU-CYCLE - DISPLAY THE MENU, RUN THE CHOICE, LOOP   *
+000480* BACK UNTIL THE OPERATOR ASKS TO QUIT                       *
+000490*-----------------------------------------------------------*
+000500 1000-MENU-CYCLE.
+000510     PERFORM 1100-DISPLAY-MENU THRU 1100-EXIT.
+000520     PERFORM 1200-ACCEPT-CHOICE THRU 1200-EXIT.
+000530     EVALUATE TRUE
+000540         WHEN WS-CHOICE-EJEMPLO1
+000550             CALL 'EJEMPLO1'
+000560         WHEN WS-CHOICE-EJEMPLO2
+000570             CALL 'EJEMPLO2'
+000580         WHEN WS-CHOICE-PERFORM-SIMPLE
+000590             CALL 'PERFORM-SIMPLE'
+000600         WHEN WS-CHOICE-SALIR
+000610             SET WS-QUIT TO TRUE
+000620         WHEN OTHER
+000630             DISPLAY 'EJEMENU - OPCION NO VALIDA'
+000640     END-EVALUATE.
+000650 1000-EXIT.
+000660     EXIT.
+000670 
+000680 1100-DISPLAY-MENU.
+000690     DISPLAY ' '.
+000700     DISPLAY '=========================================='.
+000710     DISPLAY '  EJEMENU - MENU DE PROGRAMAS DE EJEMPLO'.
+000720     DISPLAY '=========================================='.
+000730     DISPLAY '  1. EJEMPLO1          (Consulta Empleado)'.
+000740     DISPLAY '  2. EJEMPLO2          (Aritmetica COMP-3)'.
+000750     DISPLAY '  3. PERFORM-SIMPLE    (Conteo por Lotes)'.
+000760     DISPLAY '  9. Salir'.
+000770     DISPLAY '=========================================='.
+000780 1100-EXIT.
+000790     EXIT.
+000800 
+000810 1200-ACCEPT-CHOICE.
+000820     DISPLAY 'Seleccione una opcion: ' WITH NO ADVANCING.
+000830     ACCEPT WS-MENU-CHOICE FROM CONSOLE.
+000840     IF NOT WS-CHOICE-VALID
+000850         MOVE 0 TO WS-MENU-CHOICE
+000860     END-IF.
+000870 1200-EXIT.
+000880     EXIT.
