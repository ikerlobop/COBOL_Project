@@ -1,23 +1,325 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. PERFORM-SIMPLE.
-
-DATA DIVISION.
-    WORKING-STORAGE SECTION.
-        01 NUM PIC 9(2).
-
-PROCEDURE DIVISION.
-
-    MAIN-PROCEDURE.
-        MOVE 1 TO NUM.
-        PERFORM UNTIL NUM > 10
-            EVALUATE TRUE
-                WHEN NUM = 10 
-                    DISPLAY NUM, " ","Terminado"
-                WHEN OTHER
-                    DISPLAY NUM
-            END-EVALUATE
-            ADD 1 TO NUM
-        END-PERFORM.
-
-    STOP RUN.
-
+000100*****************************************************************
+000110 IDENTIFICATION DIVISION.
+000120 PROGRAM-ID.     PERFORM-SIMPLE.
+000130 AUTHOR.         Iker Lobo Perez.
+000140 INSTALLATION.   NOMINA BATCH.
+000150 DATE-WRITTEN.   2024-01-15.
+000160 DATE-COMPILED.  2026-08-09.
+000170*****************************************************************
+000180* MOD HISTORY
+000190* DATE       INIT  DESCRIPTION
+000200* 2024-01-15 ILP   ORIGINAL - DISPLAYS NUM 1 THROUGH 10
+000210* 2026-08-09 ILP   BATCH SIZE NOW COMES FROM AN ACCEPT INSTEAD
+000220*                  OF A HARDCODED LIMIT OF 10, SO THE SAME
+000230*                  PROGRAM CAN COUNT ANY BATCH SIZE
+000240* 2026-08-09 ILP   APPENDS A RECORD TO THE SHARED AUDIT LOG
+000250*                  JUST BEFORE TERMINATING
+000260* 2026-08-09 ILP   REPLACED THE CONSOLE-ONLY EVALUATE BLOCK WITH
+000270*                  A PRINT-IMAGE REPORT FILE (HEADER, ONE DETAIL
+000280*                  LINE PER NUM, TOTAL LINE) SO END-OF-DAY COUNTS
+000290*                  SURVIVE INTO THE NIGHTLY REPORT ARCHIVE
+000300* 2026-08-09 ILP   ADDED A CHECKPOINT FILE SO A RUN THAT ABENDS
+000310*                  MID-BATCH RESUMES AFTER THE LAST NUM COUNTED
+000320*                  INSTEAD OF STARTING OVER FROM 1
+000330* 2026-08-09 ILP   ADDED A RUN-SUMMARY TRAILER RECORD (FINAL
+000340*                  NUM REACHED, COMPLETION FLAG) SEPARATE FROM
+000350*                  THE PRINT-IMAGE REPORT FILE
+000360* 2026-08-09 ILP   RESET WS-ITERATION-COUNT ON ENTRY AND CHECK
+000370*                  STATUS ON THE CHECKPOINT REWRITES SO A
+000380*                  REPEAT CALL IN THE SAME RUN UNIT (EJEMENU)
+000390*                  DOES NOT CARRY A STALE COUNT OR HIDE A
+000400*                  FAILED CHECKPOINT UPDATE
+000410* 2026-08-09 ILP   ADDED WS-RETURN-CODE, RESET ON ENTRY AND SET
+000420*                  TO RETURN-CODE ON GOBACK, SO A CHECKPOINT
+000430*                  REWRITE FAILURE IS SEEN BY EJECTL/EJEMENU AND
+000440*                  NOT MASKED BY A PRIOR STEP'S RETURN-CODE
+000450* 2026-08-09 ILP   REPORT HEADER DATE NOW FORMATTED MM/DD/YYYY
+000460*                  THE SAME WAY AS EJEMPLO1, INSTEAD OF THE RAW
+000470*                  YYYYMMDD DIGITS. THE RUN-SUMMARY TRAILER NO
+000480*                  LONGER CLAIMS COMPLETION WHEN A RESUMED
+000490*                  CHECKPOINT ALREADY SATISFIED THE BATCH SIZE
+000500*                  AND NOTHING WAS ACTUALLY PROCESSED
+000510*****************************************************************
+000520 ENVIRONMENT DIVISION.
+000530 INPUT-OUTPUT SECTION.
+000540 FILE-CONTROL.
+000550     SELECT REPORT-FILE    ASSIGN TO "RPTFILE"
+000560         ORGANIZATION IS LINE SEQUENTIAL
+000570         FILE STATUS IS FS-REPORT-FILE.
+000580 
+000590     SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+000600         ORGANIZATION IS LINE SEQUENTIAL
+000610         FILE STATUS IS FS-AUDIT-LOG-FILE.
+000620 
+000630     SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+000640         ORGANIZATION IS INDEXED
+000650         ACCESS MODE IS RANDOM
+000660         RECORD KEY IS CKPT-PROGRAM-ID
+000670         FILE STATUS IS FS-CHECKPOINT-FILE.
+000680 
+000690     SELECT RUN-SUMMARY-FILE ASSIGN TO "RUNSUMRY"
+000700         ORGANIZATION IS LINE SEQUENTIAL
+000710         FILE STATUS IS FS-RUN-SUMMARY-FILE.
+000720 
+000730 DATA DIVISION.
+000740 FILE SECTION.
+000750 FD  REPORT-FILE.
+000760 01  REPORT-LINE                    PIC X(80).
+000770 
+000780 FD  AUDIT-LOG-FILE.
+000790     COPY AUDITLOG.
+000800 
+000810 FD  CHECKPOINT-FILE.
+000820 01  CHECKPOINT-RECORD.
+000830     05  CKPT-PROGRAM-ID             PIC X(08).
+000840     05  CKPT-LAST-NUM               PIC 9(04).
+000850     05  CKPT-STATUS                 PIC X(01).
+000860         88  CKPT-IN-PROGRESS        VALUE 'I'.
+000870         88  CKPT-COMPLETE           VALUE 'C'.
+000880 
+000890 FD  RUN-SUMMARY-FILE.
+000900 01  RUN-SUMMARY-RECORD.
+000910     05  RS-PROGRAM-ID               PIC X(08).
+000920     05  RS-FINAL-NUM                PIC 9(04).
+000930     05  RS-COMPLETION-FLAG          PIC X(01).
+000940         88  RS-COMPLETE             VALUE 'C'.
+000950         88  RS-NOT-PROCESSED         VALUE 'N'.
+000960 
+000970 WORKING-STORAGE SECTION.
+000980 01  WS-PROGRAM-ID                  PIC X(08) VALUE 'PERFSIMP'.
+000990 
+001000 01  FS-REPORT-FILE                 PIC XX.
+001010 01  FS-AUDIT-LOG-FILE              PIC XX.
+001020     88  FS-AUDIT-OK                VALUE '00'.
+001030 01  FS-CHECKPOINT-FILE             PIC XX.
+001040     88  FS-CKPT-OK                 VALUE '00'.
+001050     88  FS-CKPT-NOT-FOUND          VALUE '23', '35'.
+001060 01  FS-RUN-SUMMARY-FILE            PIC XX.
+001070     88  FS-RUNSUM-OK               VALUE '00'.
+001080 
+001090 01  WS-RUN-DATE-NUM                PIC 9(08).
+001100 01  WS-RUN-DATE-X REDEFINES WS-RUN-DATE-NUM.
+001110     05  WS-RUN-DATE-YYYY            PIC 9(04).
+001120     05  WS-RUN-DATE-MM              PIC 9(02).
+001130     05  WS-RUN-DATE-DD              PIC 9(02).
+001140 01  WS-RUN-DATE-DISPLAY.
+001150     05  WD-MM                       PIC 9(02).
+001160     05  FILLER                      PIC X(01) VALUE '/'.
+001170     05  WD-DD                       PIC 9(02).
+001180     05  FILLER                      PIC X(01) VALUE '/'.
+001190     05  WD-YYYY                     PIC 9(04).
+001200 01  WS-RUN-TIME                    PIC 9(08).
+001210 
+001220 01  PS-NUM                         PIC 9(04).
+001230 01  WS-BATCH-SIZE                  PIC 9(04).
+001240 01  WS-FINAL-NUM-REACHED           PIC 9(04).
+001250 01  WS-ITERATION-COUNT             PIC 9(04) COMP VALUE 0.
+001260 01  WS-RETURN-CODE                 PIC 9(04) COMP VALUE 0.
+001270 
+001280 01  WS-REPORT-HEADER.
+001290     05  FILLER                     PIC X(22)
+001300         VALUE 'PERFORM-SIMPLE REPORT'.
+001310     05  FILLER                     PIC X(08) VALUE ' FECHA: '.
+001320     05  WH-DATE                    PIC X(10).
+001330     05  FILLER                     PIC X(40) VALUE SPACES.
+001340 
+001350 01  WS-REPORT-DETAIL.
+001360     05  FILLER                     PIC X(05) VALUE 'NUM: '.
+001370     05  WD-NUM                     PIC ZZZ9.
+001380     05  FILLER                     PIC X(03) VALUE SPACES.
+001390     05  WD-MESSAGE                 PIC X(20).
+001400     05  FILLER                     PIC X(48) VALUE SPACES.
+001410 
+001420 01  WS-REPORT-TOTAL.
+001430     05  FILLER                     PIC X(21)
+001440         VALUE 'TOTAL PROCESADOS: '.
+001450     05  WT-COUNT                   PIC ZZZ9.
+001460     05  FILLER                     PIC X(55) VALUE SPACES.
+001470 
+001480 PROCEDURE DIVISION.
+001490 
+001500 0000-MAINLINE.
+001510     PERFORM 1000-INITIALIZE          THRU 1000-EXIT.
+001520     PERFORM 2000-COUNT-ONE-ITERATION THRU 2000-EXIT
+001530         UNTIL PS-NUM > WS-BATCH-SIZE.
+001540     PERFORM 3000-WRITE-TOTAL-LINE    THRU 3000-EXIT.
+001550     PERFORM 4000-WRITE-RUN-SUMMARY   THRU 4000-EXIT.
+001560     PERFORM 9000-TERMINATE           THRU 9000-EXIT.
+001570     MOVE WS-RETURN-CODE TO RETURN-CODE.
+001580     GOBACK.
+001590 0000-EXIT.
+001600     EXIT.
+001610 
+001620*-----------------------------------------------------------*
+001630* 1000-INITIALIZE - GET THE BATCH SIZE, OPEN THE REPORT AND  *
+001640* AUDIT LOG, WRITE THE REPORT HEADER LINE                    *
+001650*-----------------------------------------------------------*
+001660 1000-INITIALIZE.
+001670     ACCEPT WS-RUN-DATE-NUM FROM DATE YYYYMMDD.
+001680     ACCEPT WS-RUN-TIME     FROM TIME.
+001690     PERFORM 1050-FORMAT-RUN-DATE THRU 1050-EXIT.
+001700     MOVE WS-RUN-DATE-DISPLAY TO WH-DATE.
+001710 
+001720     DISPLAY 'PERFORM-SIMPLE - TAMANO DE LOTE (1-9999): '
+001730         WITH NO ADVANCING.
+001740     ACCEPT WS-BATCH-SIZE FROM CONSOLE.
+001750     MOVE 0 TO WS-ITERATION-COUNT.
+001760     MOVE 0 TO WS-RETURN-CODE.
+001770     PERFORM 1100-OPEN-CHECKPOINT-FILE THRU 1100-EXIT.
+001780     PERFORM 1200-LOAD-CHECKPOINT      THRU 1200-EXIT.
+001790 
+001800     OPEN OUTPUT REPORT-FILE.
+001810     MOVE WS-REPORT-HEADER TO REPORT-LINE.
+001820     WRITE REPORT-LINE.
+001830 
+001840     OPEN EXTEND AUDIT-LOG-FILE.
+001850     IF NOT FS-AUDIT-OK
+001860         CLOSE AUDIT-LOG-FILE
+001870         OPEN OUTPUT AUDIT-LOG-FILE
+001880     END-IF.
+001890 
+001900     OPEN EXTEND RUN-SUMMARY-FILE.
+001910     IF NOT FS-RUNSUM-OK
+001920         CLOSE RUN-SUMMARY-FILE
+001930         OPEN OUTPUT RUN-SUMMARY-FILE
+001940     END-IF.
+001950 1000-EXIT.
+001960     EXIT.
+001970 
+001980 1050-FORMAT-RUN-DATE.
+001990     MOVE WS-RUN-DATE-MM   TO WD-MM.
+002000     MOVE WS-RUN-DATE-DD   TO WD-DD.
+002010     MOVE WS-RUN-DATE-YYYY TO WD-YYYY.
+002020 1050-EXIT.
+002030     EXIT.
+002040 
+002050*-----------------------------------------------------------*
+002060* 1100-OPEN-CHECKPOINT-FILE - CREATE THE CHECKPOINT FILE THE *
+002070* FIRST TIME IT IS USED, OTHERWISE OPEN IT FOR UPDATE        *
+002080*-----------------------------------------------------------*
+002090 1100-OPEN-CHECKPOINT-FILE.
+002100     OPEN I-O CHECKPOINT-FILE.
+002110     IF FS-CKPT-NOT-FOUND
+002120         OPEN OUTPUT CHECKPOINT-FILE
+002130         CLOSE CHECKPOINT-FILE
+002140         OPEN I-O CHECKPOINT-FILE
+002150     END-IF.
+002160 1100-EXIT.
+002170     EXIT.
+002180 
+002190*-----------------------------------------------------------*
+002200* 1200-LOAD-CHECKPOINT - RESUME AFTER THE LAST NUM COUNTED   *
+002210* WHEN AN UNFINISHED CHECKPOINT EXISTS, ELSE START AT 1      *
+002220*-----------------------------------------------------------*
+002230 1200-LOAD-CHECKPOINT.
+002240     MOVE WS-PROGRAM-ID TO CKPT-PROGRAM-ID.
+002250     READ CHECKPOINT-FILE
+002260         INVALID KEY
+002270             MOVE 1 TO PS-NUM
+002280     END-READ.
+002290 
+002300     IF FS-CKPT-OK AND CKPT-IN-PROGRESS
+002310         COMPUTE PS-NUM = CKPT-LAST-NUM + 1
+002320         DISPLAY 'PERFORM-SIMPLE - RESUMING FROM CHECKPOINT AT '
+002330             'NUM: ' PS-NUM
+002340     ELSE
+002350         MOVE 1 TO PS-NUM
+002360         MOVE WS-PROGRAM-ID TO CKPT-PROGRAM-ID
+002370         MOVE 0 TO CKPT-LAST-NUM
+002380         SET CKPT-IN-PROGRESS TO TRUE
+002390         WRITE CHECKPOINT-RECORD
+002400             INVALID KEY
+002410                 REWRITE CHECKPOINT-RECORD
+002420         END-WRITE
+002430     END-IF.
+002440 1200-EXIT.
+002450     EXIT.
+002460 
+002470*-----------------------------------------------------------*
+002480* 2000-COUNT-ONE-ITERATION - ONE PASS OF THE COUNTING LOOP,  *
+002490* WRITTEN TO THE REPORT AS A DETAIL LINE                     *
+002500*-----------------------------------------------------------*
+002510 2000-COUNT-ONE-ITERATION.
+002520     EVALUATE TRUE
+002530         WHEN PS-NUM = WS-BATCH-SIZE
+002540             DISPLAY PS-NUM ' ' 'Terminado'
+002550             MOVE 'TERMINADO' TO WD-MESSAGE
+002560         WHEN OTHER
+002570             DISPLAY PS-NUM
+002580             MOVE SPACES TO WD-MESSAGE
+002590     END-EVALUATE.
+002600 
+002610     MOVE PS-NUM TO WD-NUM.
+002620     MOVE WS-REPORT-DETAIL TO REPORT-LINE.
+002630     WRITE REPORT-LINE.
+002640 
+002650     ADD 1 TO WS-ITERATION-COUNT.
+002660 
+002670     MOVE PS-NUM TO CKPT-LAST-NUM.
+002680     SET CKPT-IN-PROGRESS TO TRUE
+002690     REWRITE CHECKPOINT-RECORD
+002700         INVALID KEY
+002710             DISPLAY 'PERFORM-SIMPLE - *** CHECKPOINT REWRITE '
+002720                 'FAILED AT NUM: ' PS-NUM
+002730             MOVE 20 TO WS-RETURN-CODE
+002740     END-REWRITE.
+002750 
+002760     ADD 1 TO PS-NUM.
+002770 2000-EXIT.
+002780     EXIT.
+002790 
+002800*-----------------------------------------------------------*
+002810* 3000-WRITE-TOTAL-LINE - CONTROL-BREAK SUMMARY LINE ON THE  *
+002820* REPORT FILE                                                *
+002830*-----------------------------------------------------------*
+002840 3000-WRITE-TOTAL-LINE.
+002850     MOVE WS-ITERATION-COUNT TO WT-COUNT.
+002860     MOVE WS-REPORT-TOTAL TO REPORT-LINE.
+002870     WRITE REPORT-LINE.
+002880 3000-EXIT.
+002890     EXIT.
+002900 
+002910*-----------------------------------------------------------*
+002920* 4000-WRITE-RUN-SUMMARY - TRAILER RECORD WITH THE FINAL NUM  *
+002930* REACHED AND A COMPLETION FLAG                               *
+002940*-----------------------------------------------------------*
+002950 4000-WRITE-RUN-SUMMARY.
+002960     COMPUTE WS-FINAL-NUM-REACHED = PS-NUM - 1.
+002970     MOVE WS-PROGRAM-ID        TO RS-PROGRAM-ID.
+002980     MOVE WS-FINAL-NUM-REACHED TO RS-FINAL-NUM.
+002990     IF WS-ITERATION-COUNT > 0
+003000         SET RS-COMPLETE TO TRUE
+003010     ELSE
+003020         DISPLAY 'PERFORM-SIMPLE - *** BATCH SIZE ' WS-BATCH-SIZE
+003030             ' ALREADY SATISFIED BY CHECKPOINT AT NUM: '
+003040             WS-FINAL-NUM-REACHED ', NOTHING PROCESSED ***'
+003050         SET RS-NOT-PROCESSED TO TRUE
+003060     END-IF.
+003070     WRITE RUN-SUMMARY-RECORD.
+003080 4000-EXIT.
+003090     EXIT.
+003100 
+003110*-----------------------------------------------------------*
+003120* 9000-TERMINATE - APPEND AUDIT RECORD AND CLOSE FILES       *
+003130*-----------------------------------------------------------*
+003140 9000-TERMINATE.
+003150     MOVE WS-PROGRAM-ID       TO AUD-PROGRAM-ID.
+003160     MOVE WS-RUN-DATE-NUM     TO AUD-RUN-DATE.
+003170     MOVE WS-RUN-TIME         TO AUD-RUN-TIME.
+003180     MOVE WS-FINAL-NUM-REACHED TO AUD-KEY-VALUE.
+003190     WRITE AUDIT-LOG-RECORD.
+003200 
+003210     SET CKPT-COMPLETE TO TRUE.
+003220     REWRITE CHECKPOINT-RECORD
+003230         INVALID KEY
+003240             DISPLAY 'PERFORM-SIMPLE - *** CHECKPOINT REWRITE '
+003250                 'FAILED ON COMPLETION ***'
+003260             MOVE 20 TO WS-RETURN-CODE
+003270     END-REWRITE.
+003280 
+003290     CLOSE REPORT-FILE.
+003300     CLOSE AUDIT-LOG-FILE.
+003310     CLOSE CHECKPOINT-FILE.
+003320     CLOSE RUN-SUMMARY-FILE.
+003330 9000-EXIT.
+003340     EXIT.
