@@ -0,0 +1,12 @@
+000100*****************************************************************
+000110* COUNTACC.CPY
+000120* NUMERIC VALUE WITH A REDEFINE FOR DISPLAY VS. ARITHMETIC USE.
+000130* USED BY:  EJEMPLO2
+000140* MOD HISTORY
+000150* DATE       INIT  DESCRIPTION
+000160* 2026-08-09 ILP   MOVED OUT OF EJEMPLO2 WORKING-STORAGE SO THE
+000170*                  LAYOUT CAN BE SHARED WITH OTHER PROGRAMS
+000180*****************************************************************
+000190 01  COUNTERS-AND-ACCUMULATORS.
+000200     05  W-NUM-X                     PIC 9(04) VALUE 1234.
+000210     05  W-NUM-9 REDEFINES W-NUM-X   PIC 9(04).
