@@ -0,0 +1,15 @@
+000100*****************************************************************
+000110* AUDITLOG.CPY
+000120* SHARED AUDIT / RUN-LOG RECORD LAYOUT
+000130* ONE RECORD IS APPENDED BY EVERY BATCH PROGRAM JUST BEFORE
+000140* IT TERMINATES, SO THE NIGHTLY WINDOW CAN BE RECONSTRUCTED.
+000150* USED BY:  EJEMPLO1, EJEMPLO2, PERFORM-SIMPLE
+000160* MOD HISTORY
+000170* DATE       INIT  DESCRIPTION
+000180* 2026-08-09 ILP   ORIGINAL COPYBOOK - SHARED AUDIT LOG LAYOUT
+000190*****************************************************************
+000200 01  AUDIT-LOG-RECORD.
+000210     05  AUD-PROGRAM-ID              PIC X(08).
+000220     05  AUD-RUN-DATE                PIC X(08).
+000230     05  AUD-RUN-TIME                PIC X(08).
+000240     05  AUD-KEY-VALUE               PIC X(30).
