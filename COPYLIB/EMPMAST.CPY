@@ -0,0 +1,15 @@
+000100*****************************************************************
+000110* EMPMAST.CPY
+000120* EMPLOYEE MASTER RECORD LAYOUT - KEYED BY EMPLOYEE ID
+000130* USED BY:  EJEMPLO1
+000140* MOD HISTORY
+000150* DATE       INIT  DESCRIPTION
+000160* 2026-08-09 ILP   ORIGINAL COPYBOOK - EMPLOYEE MASTER LAYOUT
+000170*****************************************************************
+000180 01  EMPLOYEE-RECORD.
+000190     05  EMP-ID                      PIC X(06).
+000200     05  EMP-NOMBRE                  PIC X(30).
+000210     05  EMP-TURNO                   PIC X(01).
+000220         88  EMP-TURNO-MANANA        VALUE 'M'.
+000230         88  EMP-TURNO-TARDE         VALUE 'T'.
+000240         88  EMP-TURNO-NOCHE         VALUE 'N'.
