@@ -0,0 +1,15 @@
+000100*****************************************************************
+000110* EXCPREC.CPY
+000120* GENERIC EXCEPTION/REJECTION RECORD LAYOUT SHARED BY PROGRAMS
+000130* THAT LOG BAD DATA INSTEAD OF ABENDING ON IT.
+000140* USED BY:  EJEMPLO1, EJEMPLO2
+000150* MOD HISTORY
+000160* DATE       INIT  DESCRIPTION
+000170* 2026-08-09 ILP   ORIGINAL
+000180*****************************************************************
+000190 01  EXCEPTION-RECORD.
+000200     05  EXC-PROGRAM-ID              PIC X(08).
+000210     05  EXC-RUN-DATE                PIC X(08).
+000220     05  EXC-FIELD-NAME              PIC X(15).
+000230     05  EXC-FIELD-VALUE             PIC X(30).
+000240     05  EXC-REASON                  PIC X(40).
